@@ -1,65 +1,772 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATRICES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-IN-FILE ASSIGN TO "MATIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT MATRIX-OUT-FILE ASSIGN TO "MATOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT MATRIX-RPT-FILE ASSIGN TO "MATRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT MATRIX-CKPT-FILE ASSIGN TO "MATCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT MATRIX-AUDIT-FILE ASSIGN TO "MATAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT MATRIX-MASTER-FILE ASSIGN TO "MATMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  MATRIX-IN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MATRIX-IN-RECORD                  PIC X(80).
+
+       FD  MATRIX-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MATRIX-OUT-RECORD                 PIC X(80).
+
+       FD  MATRIX-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                          PIC X(300).
+
+       FD  MATRIX-CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           05 CKPT-N               PIC 99.
+           05 CKPT-M               PIC 99.
+           05 CKPT-ROWS-M1-DONE    PIC 99.
+           05 CKPT-ROWS-M2-DONE    PIC 99.
+           05 CKPT-ELEM-1 OCCURS 25 TIMES.
+              10 CKPT-ELEM-1-COL OCCURS 25 TIMES PIC S9(3)V99.
+           05 CKPT-ELEM-2 OCCURS 25 TIMES.
+              10 CKPT-ELEM-2-COL OCCURS 25 TIMES PIC S9(3)V99.
+
+       FD  MATRIX-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE                        PIC X(80).
+
+       FD  MATRIX-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MM-RECORD.
+           05 MM-NAME               PIC X(8).
+           05 MM-N                  PIC 99.
+           05 MM-M                  PIC 99.
+           05 MM-ELEMENTS OCCURS 25 TIMES.
+              10 MM-ELEM-COL OCCURS 25 TIMES PIC S9(3)V99.
+
        WORKING-STORAGE SECTION.
 
        77 N        PIC 99 VALUE 0.
        77 M        PIC 99 VALUE 0.
        77 I        PIC 99 VALUE 0.
        77 J        PIC 99 VALUE 0.
-       77 NUM      PIC 999.
+       77 NUM      PIC S9(3)V99.
+       77 WS-NUM-ED PIC -999.99.
+
+       77 WS-RUN-MODE     PIC 9 VALUE 0.
+           88 WS-INTERACTIVE-MODE   VALUE 1.
+           88 WS-BATCH-MODE         VALUE 2.
+
+       77 WS-IN-EOF       PIC X VALUE "N".
+           88 WS-AT-EOF             VALUE "Y".
+
+       77 WS-OPERATION    PIC 9 VALUE 0.
+           88 WS-OPERATION-ADD       VALUE 1.
+           88 WS-OPERATION-SUBTRACT  VALUE 2.
+           88 WS-OPERATION-MULTIPLY  VALUE 3.
+           88 WS-OPERATION-TRANSPOSE VALUE 4.
+
+       77 K               PIC 99 VALUE 0.
+
+       77 WS-MAX-DIM      PIC 99 VALUE 25.
+
+       77 WS-IN-STATUS     PIC XX VALUE "00".
+       77 WS-OUT-STATUS    PIC XX VALUE "00".
+       77 WS-RPT-STATUS    PIC XX VALUE "00".
+
+       77 WS-FALLBACK-FLAG PIC X VALUE "N".
+           88 WS-FALLBACK-USED      VALUE "Y".
+       77 WS-FALLBACK-MSG  PIC X(60) VALUE SPACES.
+
+       77 WS-MULT-ACCUM    PIC S9(9)V99 VALUE 0.
+
+       77 WS-RPT-POS       PIC 9(4) VALUE 1.
+       77 WS-RPT-ELEM-ED    PIC -ZZ9.99.
+       77 WS-ROW-TOTAL      PIC S9(5)V99 VALUE 0.
+       77 WS-ROW-TOTAL-ED   PIC -ZZZZ9.99.
+       77 WS-GRAND-TOTAL    PIC S9(6)V99 VALUE 0.
+       77 WS-GRAND-TOTAL-ED PIC -ZZZZZ9.99.
+
+       01 WS-COL-TOTALS.
+          05 WS-COL-TOTAL OCCURS 25 TIMES PIC S9(5)V99 VALUE 0.
+
+       77 WS-CKPT-I         PIC 99 VALUE 0.
+       77 WS-CKPT-J         PIC 99 VALUE 0.
+       77 WS-CKPT-STATUS    PIC XX VALUE "00".
+       77 WS-RESTORE-ANSWER PIC X VALUE SPACE.
+       77 WS-RESTORED-FLAG  PIC X VALUE "N".
+       77 WS-ROWS-M1-DONE   PIC 99 VALUE 0.
+       77 WS-ROWS-M2-DONE   PIC 99 VALUE 0.
+       77 WS-START-ROW-M1   PIC 99 VALUE 1.
+       77 WS-START-ROW-M2   PIC 99 VALUE 1.
+
+       77 WS-AUDIT-STATUS      PIC XX VALUE "00".
+       77 WS-OPERATOR-ID       PIC X(8) VALUE SPACES.
+       77 WS-AUDIT-DATE        PIC 9(8) VALUE 0.
+       77 WS-AUDIT-TIME        PIC 9(8) VALUE 0.
+       77 WS-AUDIT-MATRIX-NAME PIC X(4) VALUE SPACES.
+       77 WS-AUDIT-I-ED        PIC Z9.
+       77 WS-AUDIT-J-ED        PIC Z9.
+       77 WS-AUDIT-VALUE-ED    PIC -ZZ9.99.
+
+       77 WS-MASTER-STATUS  PIC XX VALUE "00".
+       77 WS-LOAD-ANSWER    PIC X VALUE SPACE.
+       77 WS-SAVE-ANSWER    PIC X VALUE SPACE.
+       77 WS-MATRIX-NAME    PIC X(8) VALUE SPACES.
+       77 WS-LOADED-M1      PIC X VALUE "N".
+       77 WS-LOADED-M2      PIC X VALUE "N".
+
+       01 WS-IN-HEADER.
+          05 WH-N                  PIC 99.
+          05 WH-M                  PIC 99.
+          05 FILLER                PIC X(76).
+
+       01 WS-IN-DETAIL.
+          05 WD-I                  PIC 99.
+          05 WD-J                  PIC 99.
+          05 WD-VALUE              PIC S9(3)V99.
+          05 FILLER                PIC X(71).
+
+       01 WS-OUT-DETAIL.
+          05 OD-I                  PIC 99.
+          05 OD-J                  PIC 99.
+          05 OD-VALUE              PIC S9(3)V99.
+          05 FILLER                PIC X(71) VALUE SPACES.
 
        01 MATRIX-1.
-          05 ROW-1 OCCURS 10 TIMES.
-             10 COL-1 OCCURS 10 TIMES.
-                15 ELEM-1 PIC 999 VALUE 0.
+          05 ROW-1 OCCURS 25 TIMES.
+             10 COL-1 OCCURS 25 TIMES.
+                15 ELEM-1 PIC S9(3)V99 VALUE 0.
 
        01 MATRIX-2.
-          05 ROW-2 OCCURS 10 TIMES.
-             10 COL-2 OCCURS 10 TIMES.
-                15 ELEM-2 PIC 999 VALUE 0.
+          05 ROW-2 OCCURS 25 TIMES.
+             10 COL-2 OCCURS 25 TIMES.
+                15 ELEM-2 PIC S9(3)V99 VALUE 0.
 
        01 MATRIX-3.
-          05 ROW-3 OCCURS 10 TIMES.
-             10 COL-3 OCCURS 10 TIMES.
-                15 ELEM-3 PIC 999 VALUE 0.
+          05 ROW-3 OCCURS 25 TIMES.
+             10 COL-3 OCCURS 25 TIMES.
+                15 ELEM-3 PIC S9(3)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
 
-           DISPLAY "Ingrese cantidad de filas (max 10):"
-           ACCEPT N.
-           DISPLAY "Ingrese cantidad de columnas (max 10):"
-           ACCEPT M.
+           DISPLAY "Ingrese ID de operador:"
+           ACCEPT WS-OPERATOR-ID.
+
+           DISPLAY "Modo de ejecucion: (1) Interactivo (2) Batch"
+           ACCEPT WS-RUN-MODE.
+
+           PERFORM UNTIL WS-OPERATION > 0 AND WS-OPERATION NOT > 4
+               DISPLAY "Operacion: (1) Suma (2) Resta (3) "
+                   "Multiplicacion (4) Transpuesta de M1"
+               ACCEPT WS-OPERATION
+               IF WS-OPERATION = 0 OR WS-OPERATION > 4
+                   DISPLAY "Error: operacion debe ser 1-4"
+               END-IF
+           END-PERFORM.
+
+           PERFORM AUDIT-OPEN-SECTION.
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-ENTRY-SECTION
+           ELSE
+               PERFORM INTERACTIVE-ENTRY-SECTION
+           END-IF.
+
+           PERFORM AUDIT-CLOSE-SECTION.
+
+           EVALUATE TRUE
+               WHEN WS-OPERATION-SUBTRACT
+                   PERFORM SUBTRACT-MATRICES
+               WHEN WS-OPERATION-MULTIPLY
+                   IF M NOT = N
+                       DISPLAY "No se puede multiplicar: columnas de "
+                           "M1 debe ser igual a filas de M2. Se "
+                           "usara suma."
+                       MOVE "Y" TO WS-FALLBACK-FLAG
+                       MOVE "No se pudo multiplicar; se uso suma."
+                           TO WS-FALLBACK-MSG
+                       PERFORM ADD-MATRICES
+                   ELSE
+                       PERFORM MULTIPLY-MATRICES
+                   END-IF
+               WHEN WS-OPERATION-TRANSPOSE
+                   IF M NOT = N
+                       DISPLAY "No se puede transponer en la rejilla "
+                           "M3: filas y columnas deben ser iguales. "
+                           "Se usara suma."
+                       MOVE "Y" TO WS-FALLBACK-FLAG
+                       MOVE "No se pudo transponer; se uso suma."
+                           TO WS-FALLBACK-MSG
+                       PERFORM ADD-MATRICES
+                   ELSE
+                       PERFORM TRANSPOSE-MATRIX-1
+                   END-IF
+               WHEN OTHER
+                   PERFORM ADD-MATRICES
+           END-EVALUATE.
+
+           IF WS-FALLBACK-USED
+               PERFORM AUDIT-WRITE-FALLBACK-NOTE-SECTION
+           END-IF.
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-OUTPUT-SECTION
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                       MOVE ELEM-3(I, J) TO WS-RPT-ELEM-ED
+                       DISPLAY "M3[" I "," J "] = " WS-RPT-ELEM-ED
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+           PERFORM WRITE-REPORT-SECTION.
+
+           STOP RUN.
+
+       INTERACTIVE-ENTRY-SECTION.
+
+           PERFORM CHECKPOINT-RESTORE-SECTION.
+
+           IF WS-RESTORED-FLAG NOT = "Y"
+               DISPLAY "Cargar M1 desde matriz guardada? (S/N)"
+               ACCEPT WS-LOAD-ANSWER
+               IF WS-LOAD-ANSWER = "S" OR WS-LOAD-ANSWER = "s"
+                   DISPLAY "Nombre de la matriz a cargar:"
+                   ACCEPT WS-MATRIX-NAME
+                   PERFORM LOAD-MATRIX-1-SECTION
+               END-IF
+           END-IF.
+
+           IF WS-RESTORED-FLAG NOT = "Y" AND WS-LOADED-M1 NOT = "Y"
+               PERFORM UNTIL N > 0 AND N NOT > WS-MAX-DIM
+                   DISPLAY "Ingrese cantidad de filas (max "
+                       WS-MAX-DIM ")"
+                   ACCEPT N
+                   IF N = 0 OR N > WS-MAX-DIM
+                       DISPLAY "Error: filas debe ser entre 1 y "
+                           WS-MAX-DIM
+                   END-IF
+               END-PERFORM
+
+               PERFORM UNTIL M > 0 AND M NOT > WS-MAX-DIM
+                   DISPLAY "Ingrese cant. de columnas (max "
+                       WS-MAX-DIM ")"
+                   ACCEPT M
+                   IF M = 0 OR M > WS-MAX-DIM
+                       DISPLAY "Error: columnas debe ser 1-" WS-MAX-DIM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-ROWS-M1-DONE < N
+               DISPLAY "Ingrese los elementos de la primera matriz:"
+               PERFORM VARYING I FROM WS-START-ROW-M1 BY 1
+                       UNTIL I > N
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                       DISPLAY "Elemento [" I "," J "] de M1:"
+                       ACCEPT WS-NUM-ED
+                       MOVE WS-NUM-ED TO NUM
+                       MOVE NUM TO ELEM-1(I, J)
+                       MOVE "M1" TO WS-AUDIT-MATRIX-NAME
+                       MOVE I TO WS-AUDIT-I-ED
+                       MOVE J TO WS-AUDIT-J-ED
+                       MOVE NUM TO WS-AUDIT-VALUE-ED
+                       PERFORM AUDIT-WRITE-RECORD-SECTION
+                   END-PERFORM
+                   MOVE I TO WS-ROWS-M1-DONE
+                   PERFORM CHECKPOINT-SAVE-SECTION
+               END-PERFORM
+
+               DISPLAY "Guardar M1 como matriz con nombre? (S/N)"
+               ACCEPT WS-SAVE-ANSWER
+               IF WS-SAVE-ANSWER = "S" OR WS-SAVE-ANSWER = "s"
+                   DISPLAY "Nombre para guardar M1:"
+                   ACCEPT WS-MATRIX-NAME
+                   PERFORM SAVE-MATRIX-1-SECTION
+               END-IF
+           END-IF.
+
+           IF WS-RESTORED-FLAG NOT = "Y"
+               DISPLAY "Cargar M2 desde matriz guardada? (S/N)"
+               ACCEPT WS-LOAD-ANSWER
+               IF WS-LOAD-ANSWER = "S" OR WS-LOAD-ANSWER = "s"
+                   DISPLAY "Nombre de la matriz a cargar:"
+                   ACCEPT WS-MATRIX-NAME
+                   PERFORM LOAD-MATRIX-2-SECTION
+               END-IF
+           END-IF.
+
+           IF WS-ROWS-M2-DONE < N
+               DISPLAY "Ingrese los elementos de la segunda matriz:"
+               PERFORM VARYING I FROM WS-START-ROW-M2 BY 1
+                       UNTIL I > N
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                       DISPLAY "Elemento [" I "," J "] de M2:"
+                       ACCEPT WS-NUM-ED
+                       MOVE WS-NUM-ED TO NUM
+                       MOVE NUM TO ELEM-2(I, J)
+                       MOVE "M2" TO WS-AUDIT-MATRIX-NAME
+                       MOVE I TO WS-AUDIT-I-ED
+                       MOVE J TO WS-AUDIT-J-ED
+                       MOVE NUM TO WS-AUDIT-VALUE-ED
+                       PERFORM AUDIT-WRITE-RECORD-SECTION
+                   END-PERFORM
+                   MOVE I TO WS-ROWS-M2-DONE
+                   PERFORM CHECKPOINT-SAVE-SECTION
+               END-PERFORM
+
+               DISPLAY "Guardar M2 como matriz con nombre? (S/N)"
+               ACCEPT WS-SAVE-ANSWER
+               IF WS-SAVE-ANSWER = "S" OR WS-SAVE-ANSWER = "s"
+                   DISPLAY "Nombre para guardar M2:"
+                   ACCEPT WS-MATRIX-NAME
+                   PERFORM SAVE-MATRIX-2-SECTION
+               END-IF
+           END-IF.
+
+           PERFORM CHECKPOINT-CLEAR-SECTION.
+
+       CHECKPOINT-RESTORE-SECTION.
+
+           OPEN INPUT MATRIX-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ MATRIX-CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   DISPLAY "Checkpoint encontrado. Continuar? (S/N)"
+                   ACCEPT WS-RESTORE-ANSWER
+                   IF WS-RESTORE-ANSWER = "S" OR WS-RESTORE-ANSWER = "s"
+                       MOVE CKPT-N TO N
+                       MOVE CKPT-M TO M
+                       MOVE CKPT-ROWS-M1-DONE TO WS-ROWS-M1-DONE
+                       MOVE CKPT-ROWS-M2-DONE TO WS-ROWS-M2-DONE
+                       COMPUTE WS-START-ROW-M1 = WS-ROWS-M1-DONE + 1
+                       COMPUTE WS-START-ROW-M2 = WS-ROWS-M2-DONE + 1
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                           PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                               MOVE CKPT-ELEM-1-COL(I, J)
+                                   TO ELEM-1(I, J)
+                               MOVE CKPT-ELEM-2-COL(I, J)
+                                   TO ELEM-2(I, J)
+                           END-PERFORM
+                       END-PERFORM
+                       MOVE "Y" TO WS-RESTORED-FLAG
+                   END-IF
+               END-IF
+               CLOSE MATRIX-CKPT-FILE
+           END-IF.
+
+       CHECKPOINT-SAVE-SECTION.
+
+           MOVE N TO CKPT-N.
+           MOVE M TO CKPT-M.
+           MOVE WS-ROWS-M1-DONE TO CKPT-ROWS-M1-DONE.
+           MOVE WS-ROWS-M2-DONE TO CKPT-ROWS-M2-DONE.
+           PERFORM VARYING WS-CKPT-I FROM 1 BY 1 UNTIL WS-CKPT-I > N
+               PERFORM VARYING WS-CKPT-J FROM 1 BY 1 UNTIL WS-CKPT-J > M
+                   MOVE ELEM-1(WS-CKPT-I, WS-CKPT-J)
+                       TO CKPT-ELEM-1-COL(WS-CKPT-I, WS-CKPT-J)
+                   MOVE ELEM-2(WS-CKPT-I, WS-CKPT-J)
+                       TO CKPT-ELEM-2-COL(WS-CKPT-I, WS-CKPT-J)
+               END-PERFORM
+           END-PERFORM.
+           OPEN OUTPUT MATRIX-CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE MATRIX-CKPT-FILE.
+
+       CHECKPOINT-CLEAR-SECTION.
+
+           OPEN OUTPUT MATRIX-CKPT-FILE.
+           CLOSE MATRIX-CKPT-FILE.
+
+       LOAD-MATRIX-1-SECTION.
 
-           DISPLAY "Ingrese los elementos de la primera matriz:"
+           OPEN INPUT MATRIX-MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               MOVE WS-MATRIX-NAME TO MM-NAME
+               READ MATRIX-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Matriz no encontrada: " WS-MATRIX-NAME
+               END-READ
+               IF WS-MASTER-STATUS = "00"
+                   MOVE MM-N TO N
+                   MOVE MM-M TO M
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                       PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                           MOVE MM-ELEM-COL(I, J) TO ELEM-1(I, J)
+                       END-PERFORM
+                   END-PERFORM
+                   MOVE N TO WS-ROWS-M1-DONE
+                   MOVE "Y" TO WS-LOADED-M1
+               END-IF
+               CLOSE MATRIX-MASTER-FILE
+           END-IF.
+
+       LOAD-MATRIX-2-SECTION.
+
+           OPEN INPUT MATRIX-MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               MOVE WS-MATRIX-NAME TO MM-NAME
+               READ MATRIX-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Matriz no encontrada: " WS-MATRIX-NAME
+               END-READ
+               IF WS-MASTER-STATUS = "00"
+                   IF MM-N NOT = N OR MM-M NOT = M
+                       DISPLAY "Error: " WS-MATRIX-NAME " es " MM-N
+                           "x" MM-M ", no coincide con M1 (" N
+                           "x" M "). No se cargo."
+                   ELSE
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                           PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                               MOVE MM-ELEM-COL(I, J) TO ELEM-2(I, J)
+                           END-PERFORM
+                       END-PERFORM
+                       MOVE N TO WS-ROWS-M2-DONE
+                       MOVE "Y" TO WS-LOADED-M2
+                   END-IF
+               END-IF
+               CLOSE MATRIX-MASTER-FILE
+           END-IF.
+
+       SAVE-MATRIX-1-SECTION.
+
+           MOVE WS-MATRIX-NAME TO MM-NAME.
+           MOVE N TO MM-N.
+           MOVE M TO MM-M.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
-                   DISPLAY "Elemento [" I "," J "] de M1:"
-                   ACCEPT NUM
-                   MOVE NUM TO ELEM-1(I, J)
+                   MOVE ELEM-1(I, J) TO MM-ELEM-COL(I, J)
                END-PERFORM
            END-PERFORM.
+           PERFORM SAVE-MATRIX-MASTER-RECORD-SECTION.
 
-           DISPLAY "Ingrese los elementos de la segunda matriz:"
+       SAVE-MATRIX-2-SECTION.
+
+           MOVE WS-MATRIX-NAME TO MM-NAME.
+           MOVE N TO MM-N.
+           MOVE M TO MM-M.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
-                   DISPLAY "Elemento [" I "," J "] de M2:"
-                   ACCEPT NUM
-                   MOVE NUM TO ELEM-2(I, J)
+                   MOVE ELEM-2(I, J) TO MM-ELEM-COL(I, J)
                END-PERFORM
            END-PERFORM.
+           PERFORM SAVE-MATRIX-MASTER-RECORD-SECTION.
+
+       SAVE-MATRIX-MASTER-RECORD-SECTION.
+
+           OPEN I-O MATRIX-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT MATRIX-MASTER-FILE
+           END-IF.
+           IF WS-MASTER-STATUS = "00"
+               WRITE MM-RECORD
+                   INVALID KEY
+                       REWRITE MM-RECORD
+               END-WRITE
+               CLOSE MATRIX-MASTER-FILE
+           ELSE
+               DISPLAY "Error: no se pudo abrir archivo maestro de "
+                   "matrices (status " WS-MASTER-STATUS ")"
+           END-IF.
+
+       AUDIT-OPEN-SECTION.
+
+           OPEN EXTEND MATRIX-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT MATRIX-AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "Error: no se pudo abrir bitacora de auditoria "
+                   "(status " WS-AUDIT-STATUS ")"
+           END-IF.
+
+       AUDIT-WRITE-RECORD-SECTION.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING WS-OPERATOR-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-MATRIX-NAME DELIMITED BY SIZE
+               " I=" DELIMITED BY SIZE
+               WS-AUDIT-I-ED DELIMITED BY SIZE
+               " J=" DELIMITED BY SIZE
+               WS-AUDIT-J-ED DELIMITED BY SIZE
+               " VALOR=" DELIMITED BY SIZE
+               WS-AUDIT-VALUE-ED DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING.
+           WRITE AUDIT-LINE.
+
+       AUDIT-CLOSE-SECTION.
+
+           CLOSE MATRIX-AUDIT-FILE.
+
+       AUDIT-WRITE-FALLBACK-NOTE-SECTION.
+
+           OPEN EXTEND MATRIX-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT MATRIX-AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS = "00"
+               MOVE SPACES TO AUDIT-LINE
+               STRING WS-OPERATOR-ID DELIMITED BY SIZE
+                   " AVISO: " DELIMITED BY SIZE
+                   WS-FALLBACK-MSG DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+               CLOSE MATRIX-AUDIT-FILE
+           ELSE
+               DISPLAY "Error: no se pudo abrir bitacora de auditoria "
+                   "(status " WS-AUDIT-STATUS ")"
+           END-IF.
+
+       BATCH-ENTRY-SECTION.
+
+           OPEN INPUT MATRIX-IN-FILE.
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "Error: no se pudo abrir archivo de entrada "
+                   "(status " WS-IN-STATUS ")"
+               STOP RUN
+           END-IF.
+
+           READ MATRIX-IN-FILE INTO WS-IN-HEADER
+               AT END MOVE "Y" TO WS-IN-EOF
+           END-READ.
+           IF WS-AT-EOF
+               DISPLAY "Error: archivo de entrada vacio"
+               CLOSE MATRIX-IN-FILE
+               STOP RUN
+           END-IF.
+           MOVE WH-N TO N.
+           MOVE WH-M TO M.
+
+           IF N = 0 OR N > WS-MAX-DIM OR M = 0 OR M > WS-MAX-DIM
+               DISPLAY "Error: N y M del archivo de entrada deben "
+                   "estar entre 1 y " WS-MAX-DIM
+               CLOSE MATRIX-IN-FILE
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR WS-AT-EOF
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > M OR WS-AT-EOF
+                   READ MATRIX-IN-FILE INTO WS-IN-DETAIL
+                       AT END MOVE "Y" TO WS-IN-EOF
+                   END-READ
+                   IF NOT WS-AT-EOF
+                       MOVE WD-VALUE TO ELEM-1(I, J)
+                       MOVE "M1" TO WS-AUDIT-MATRIX-NAME
+                       MOVE I TO WS-AUDIT-I-ED
+                       MOVE J TO WS-AUDIT-J-ED
+                       MOVE WD-VALUE TO WS-AUDIT-VALUE-ED
+                       PERFORM AUDIT-WRITE-RECORD-SECTION
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-AT-EOF
+               DISPLAY "Error: archivo de entrada incompleto "
+                   "(faltan elementos de M1)"
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR WS-AT-EOF
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > M OR WS-AT-EOF
+                   READ MATRIX-IN-FILE INTO WS-IN-DETAIL
+                       AT END MOVE "Y" TO WS-IN-EOF
+                   END-READ
+                   IF NOT WS-AT-EOF
+                       MOVE WD-VALUE TO ELEM-2(I, J)
+                       MOVE "M2" TO WS-AUDIT-MATRIX-NAME
+                       MOVE I TO WS-AUDIT-I-ED
+                       MOVE J TO WS-AUDIT-J-ED
+                       MOVE WD-VALUE TO WS-AUDIT-VALUE-ED
+                       PERFORM AUDIT-WRITE-RECORD-SECTION
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-AT-EOF
+               DISPLAY "Error: archivo de entrada incompleto "
+                   "(faltan elementos de M2)"
+           END-IF.
+
+           CLOSE MATRIX-IN-FILE.
+
+       BATCH-OUTPUT-SECTION.
+
+           OPEN OUTPUT MATRIX-OUT-FILE.
+           IF WS-OUT-STATUS NOT = "00"
+               DISPLAY "Error: no se pudo abrir archivo de salida "
+                   "(status " WS-OUT-STATUS ")"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                       MOVE I TO OD-I
+                       MOVE J TO OD-J
+                       MOVE ELEM-3(I, J) TO OD-VALUE
+                       WRITE MATRIX-OUT-RECORD FROM WS-OUT-DETAIL
+                   END-PERFORM
+               END-PERFORM
+               CLOSE MATRIX-OUT-FILE
+           END-IF.
+
+       ADD-MATRICES.
 
-           DISPLAY "Resultado de la suma de matrices:"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
                    COMPUTE ELEM-3(I, J) = ELEM-1(I, J) + ELEM-2(I, J)
-                   DISPLAY "M3[" I "," J "] = " ELEM-3(I, J)
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: desbordamiento en M3["
+                               I "," J "], valor no actualizado"
+                   END-COMPUTE
                END-PERFORM
            END-PERFORM.
 
-           STOP RUN.
+       SUBTRACT-MATRICES.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                   COMPUTE ELEM-3(I, J) = ELEM-1(I, J) - ELEM-2(I, J)
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: desbordamiento en M3["
+                               I "," J "], valor no actualizado"
+                   END-COMPUTE
+               END-PERFORM
+           END-PERFORM.
+
+       TRANSPOSE-MATRIX-1.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                   MOVE ELEM-1(I, J) TO ELEM-3(J, I)
+               END-PERFORM
+           END-PERFORM.
+
+       MULTIPLY-MATRICES.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > M
+                   MOVE 0 TO WS-MULT-ACCUM
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                       COMPUTE WS-MULT-ACCUM =
+                           WS-MULT-ACCUM + ELEM-1(I, J) * ELEM-2(J, K)
+                   END-PERFORM
+                   COMPUTE ELEM-3(I, K) = WS-MULT-ACCUM
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: desbordamiento en M3["
+                               I "," K "], valor no actualizado"
+                   END-COMPUTE
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-REPORT-SECTION.
+
+           MOVE 0 TO WS-GRAND-TOTAL.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+               MOVE 0 TO WS-COL-TOTAL(J)
+           END-PERFORM.
+
+           OPEN OUTPUT MATRIX-RPT-FILE.
+           IF WS-RPT-STATUS = "00"
+               PERFORM WRITE-REPORT-BODY-SECTION
+               CLOSE MATRIX-RPT-FILE
+           ELSE
+               DISPLAY "Error: no se pudo abrir archivo de reporte "
+                   "(status " WS-RPT-STATUS ")"
+           END-IF.
+
+       WRITE-REPORT-BODY-SECTION.
 
+           MOVE SPACES TO RPT-LINE.
+           MOVE "REPORTE DE MATRIZ RESULTADO (M3)" TO RPT-LINE.
+           WRITE RPT-LINE.
+           IF WS-FALLBACK-USED
+               MOVE SPACES TO RPT-LINE
+               STRING "AVISO: " DELIMITED BY SIZE
+                   WS-FALLBACK-MSG DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
 
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               MOVE SPACES TO RPT-LINE
+               MOVE 0 TO WS-ROW-TOTAL
+               MOVE 1 TO WS-RPT-POS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+                   MOVE ELEM-3(I, J) TO WS-RPT-ELEM-ED
+                   STRING WS-RPT-ELEM-ED DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       INTO RPT-LINE
+                       WITH POINTER WS-RPT-POS
+                   END-STRING
+                   ADD ELEM-3(I, J) TO WS-ROW-TOTAL
+                   ADD ELEM-3(I, J) TO WS-COL-TOTAL(J)
+               END-PERFORM
+               MOVE WS-ROW-TOTAL TO WS-ROW-TOTAL-ED
+               STRING "  TOTAL FILA: " DELIMITED BY SIZE
+                   WS-ROW-TOTAL-ED DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WS-RPT-POS
+               END-STRING
+               ADD WS-ROW-TOTAL TO WS-GRAND-TOTAL
+               WRITE RPT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           MOVE 1 TO WS-RPT-POS.
+           STRING "TOTALES POR COLUMNA: " DELIMITED BY SIZE
+               INTO RPT-LINE
+               WITH POINTER WS-RPT-POS
+           END-STRING.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+               MOVE WS-COL-TOTAL(J) TO WS-ROW-TOTAL-ED
+               STRING WS-ROW-TOTAL-ED DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WS-RPT-POS
+               END-STRING
+           END-PERFORM.
+           WRITE RPT-LINE.
 
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+           STRING "GRAN TOTAL: " DELIMITED BY SIZE
+               WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
